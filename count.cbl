@@ -1,20 +1,669 @@
-identification division.
-program-id. count.
-
-data division.
-working-storage section.
-01 i pic 9(10) value 0 usage comp-5.
-01 target pic 9(10).
-01 len pic 9(10) value 1.
-01 or-result pic 9(10).
-01 result pic z(10).
-
-procedure division.
-accept target from command-line
-perform until i >= target
-    add 1 to i
-    call "CBL_OR" using 1 i by value len returning or-result end-call
-end-perform.
-move i to result
-display result
-stop run.
+000100* ---------------------------------------------------------------
+000110  IDENTIFICATION DIVISION.
+000120  PROGRAM-ID. COUNT.
+000130  AUTHOR. J HALVERSEN.
+000140  INSTALLATION. DATA CENTER SERVICES.
+000150  DATE-WRITTEN. 01/01/1995.
+000160  DATE-COMPILED.
+000170* ---------------------------------------------------------------
+000180*  MODIFICATION HISTORY
+000190* ---------------------------------------------------------------
+000200*   DATE      INIT  DESCRIPTION
+000210*   --------  ----  --------------------------------------------
+000220*   01/01/95  JWH   ORIGINAL PROGRAM - SIMPLE COUNT LOOP.
+000230*   08/09/26  MKT   ADD CNTLIN CONTROL FILE TARGET OVERRIDE.
+000240*   08/09/26  MKT   ADD CHECKPOINT/RESTART SUPPORT.
+000250*   08/09/26  MKT   ADD RPTOUT AUDIT REPORT RECORD.
+000260*   08/09/26  MKT   SET RETURN-CODE WHEN RESULT NE TARGET.
+000270*   08/09/26  MKT   ADD DRVIN MULTI-FILE DRIVING MODE.
+000280*   08/09/26  MKT   ADD DOWN-COUNT PARM SWITCH.
+000290*   08/09/26  MKT   WIDEN COUNTERS, ADD OVERFLOW CHECK.
+000300*   08/09/26  MKT   ADD FAST PARM TO BYPASS CBL_OR CALL.
+000310*   08/09/26  MKT   DISPLAY ELAPSED TIME AND ITERATION RATE.
+000320*   08/09/26  MKT   ADD LOOPED SYSIN AD HOC MODE.
+000325*   08/09/26  MKT   VALIDATE TARGET, SCOPE RESTART, REPORT FIXES.
+000330* ---------------------------------------------------------------
+000340
+000350  ENVIRONMENT DIVISION.
+000360  INPUT-OUTPUT SECTION.
+000370  FILE-CONTROL.
+000380      SELECT CNTLIN-FILE ASSIGN TO CNTLIN
+000390          ORGANIZATION IS SEQUENTIAL
+000400          FILE STATUS IS CNTLIN-STATUS.
+000410      SELECT RESTART-FILE ASSIGN TO RESTART
+000420          ORGANIZATION IS SEQUENTIAL
+000430          FILE STATUS IS RESTART-STATUS.
+000440      SELECT RPTOUT-FILE ASSIGN TO RPTOUT
+000450          ORGANIZATION IS SEQUENTIAL
+000460          FILE STATUS IS RPTOUT-STATUS.
+000470      SELECT DRVIN-FILE ASSIGN TO DRVIN
+000480          ORGANIZATION IS SEQUENTIAL
+000490          FILE STATUS IS DRVIN-STATUS.
+000500      SELECT SYSIN-FILE ASSIGN TO SYSIN
+000510          ORGANIZATION IS SEQUENTIAL
+000520          FILE STATUS IS SYSIN-STATUS.
+000530
+000540  DATA DIVISION.
+000550  FILE SECTION.
+000560*   CNTLIN - OPTIONAL CONTROL FILE, ONE RECORD, OVERNIGHT TARGET
+000570  FD  CNTLIN-FILE
+000580      RECORDING MODE IS F
+000590      LABEL RECORDS ARE STANDARD.
+000600  01  CNTLIN-RECORD.
+000610      05  CNTLIN-TARGET           PIC 9(18).
+000620      05  FILLER                  PIC X(62).
+000630
+000640*   RESTART - CHECKPOINT FILE, REWRITTEN EVERY N ITERATIONS
+000650  FD  RESTART-FILE
+000660      RECORDING MODE IS F
+000670      LABEL RECORDS ARE STANDARD.
+000680  01  RESTART-RECORD.
+000690      05  RESTART-I               PIC 9(18).
+000700      05  RESTART-TARGET          PIC 9(18).
+000710      05  RESTART-DOWN-SW         PIC X(01).
+000720      05  FILLER                  PIC X(43).
+000730
+000740*   RPTOUT - DATED AUDIT REPORT, ONE LINE PER RUN/ENTRY
+000750  FD  RPTOUT-FILE
+000760      RECORDING MODE IS F
+000770      LABEL RECORDS ARE STANDARD.
+000780  01  RPTOUT-RECORD.
+000790      05  RPT-RUN-DATE            PIC X(10).
+000800      05  FILLER                  PIC X(01).
+000810      05  RPT-JOBNAME             PIC X(08).
+000820      05  FILLER                  PIC X(01).
+000830      05  RPT-STEPNAME            PIC X(08).
+000840      05  FILLER                  PIC X(01).
+000850      05  RPT-FILE-ID             PIC X(08).
+000860      05  FILLER                  PIC X(01).
+000870      05  RPT-TARGET              PIC Z(17)9.
+000880      05  FILLER                  PIC X(01).
+000890      05  RPT-RESULT              PIC Z(17)9.
+000900      05  FILLER                  PIC X(01).
+000910      05  RPT-STATUS              PIC X(04).
+000920      05  FILLER                  PIC X(07).
+000930
+000940*   DRVIN - DRIVING FILE OF FILE-ID/TARGET PAIRS, MULTI MODE
+000950  FD  DRVIN-FILE
+000960      RECORDING MODE IS F
+000970      LABEL RECORDS ARE STANDARD.
+000980  01  DRVIN-RECORD.
+000990      05  DRVIN-FILE-ID           PIC X(08).
+001000      05  DRVIN-TARGET            PIC 9(18).
+001005      05  DRVIN-TARGET-X REDEFINES
+001006          DRVIN-TARGET            PIC X(18).
+001010      05  FILLER                  PIC X(54).
+001020
+001030*   SYSIN - AD HOC TARGET VALUES, LOOP MODE, SENTINEL ENDS INPUT
+001040  FD  SYSIN-FILE
+001050      RECORDING MODE IS F
+001060      LABEL RECORDS ARE STANDARD.
+001070  01  SYSIN-RECORD.
+001080      05  SYSIN-TARGET            PIC X(18).
+001090          88  SYSIN-SENTINEL-COND VALUES ARE ALL "9", SPACES.
+001100      05  FILLER                  PIC X(62).
+001110
+001120  WORKING-STORAGE SECTION.
+001130
+001140*   COUNTING FIELDS - BINARY, WIDENED TO PIC 9(18) FOR HEADROOM
+001150  77  CNT-I                       PIC 9(18) COMP VALUE 0.
+001160  77  CNT-TARGET                  PIC 9(18) COMP VALUE 0.
+001170  77  CNT-LEN                     PIC 9(10) VALUE 1.
+001175  77  CNT-OR-WORK                 PIC 9(10) COMP VALUE 0.
+001180  77  CNT-OR-RESULT               PIC 9(10).
+001190  77  CNT-RESULT                  PIC Z(17)9.
+001200  77  CNT-ITER-COUNT              PIC 9(18) COMP VALUE 0.
+001210  77  CNT-CHECKPOINT-N            PIC 9(09) COMP VALUE 1000.
+001220  77  CNT-CHECKPOINT-CTR          PIC 9(09) COMP VALUE 0.
+001230  77  CNT-CURRENT-FILE-ID         PIC X(08) VALUE "COUNT".
+001240  77  CNT-EXPECTED                PIC 9(18) COMP VALUE 0.
+001250
+001260*   PARM STRING AND ITS PARSED TOKENS
+001270  01  CNT-PARM-TEXT               PIC X(80).
+001280  01  CNT-PARM-TOKENS.
+001290      05  CNT-PARM-TOK            PIC X(18) OCCURS 8 TIMES.
+001300  77  CNT-PARM-IX                 PIC 9(02) COMP.
+001310  77  CNT-NUMVAL-CHK              PIC S9(04) COMP.
+001320
+001330*   MODE AND CONDITION SWITCHES
+001340  01  CNT-SWITCHES.
+001350      05  CNT-DOWN-SW             PIC X(01) VALUE "N".
+001360          88  CNT-DOWN-MODE                 VALUE "Y".
+001370      05  CNT-FAST-SW             PIC X(01) VALUE "N".
+001380          88  CNT-FAST-MODE                 VALUE "Y".
+001390      05  CNT-MULTI-SW            PIC X(01) VALUE "N".
+001400          88  CNT-MULTI-MODE                VALUE "Y".
+001410      05  CNT-LOOP-SW             PIC X(01) VALUE "N".
+001420          88  CNT-LOOP-MODE                 VALUE "Y".
+001430      05  CNT-PARM-TARGET-SW      PIC X(01) VALUE "N".
+001440          88  CNT-PARM-TARGET-FOUND         VALUE "Y".
+001450      05  CNT-RESTART-SW          PIC X(01) VALUE "N".
+001460          88  CNT-RESTART-FOUND             VALUE "Y".
+001465      05  CNT-DRVIN-OPEN-SW       PIC X(01) VALUE "N".
+001466          88  CNT-DRVIN-OPEN                VALUE "Y".
+001467      05  CNT-SYSIN-OPEN-SW       PIC X(01) VALUE "N".
+001468          88  CNT-SYSIN-OPEN                VALUE "Y".
+001470
+001480*   FILE STATUS FIELDS
+001490  01  CNT-FILE-STATUSES.
+001500      05  CNTLIN-STATUS           PIC X(02) VALUE SPACES.
+001510      05  RESTART-STATUS          PIC X(02) VALUE SPACES.
+001520      05  RPTOUT-STATUS           PIC X(02) VALUE SPACES.
+001530      05  DRVIN-STATUS            PIC X(02) VALUE SPACES.
+001540          88  DRVIN-EOF                     VALUE "10".
+001550      05  SYSIN-STATUS            PIC X(02) VALUE SPACES.
+001560          88  SYSIN-EOF                     VALUE "10".
+001570
+001580*   JOB IDENTIFICATION AND RUN DATE, FOR THE AUDIT REPORT
+001590  01  CNT-JOBNAME                 PIC X(08) VALUE SPACES.
+001600  01  CNT-STEPNAME                PIC X(08) VALUE SPACES.
+001610  01  CNT-RUN-DATE-DISPLAY        PIC X(10).
+001620
+001630*   TIMESTAMPS, FOR THE AUDIT REPORT RUN DATE
+001640  01  CNT-CURRENT-DATE-FIELDS.
+001650      05  CNT-CD-DATE             PIC 9(08).
+001660      05  CNT-CD-TIME             PIC 9(06).
+001670      05  CNT-CD-HUNDREDTHS       PIC 9(02).
+001680      05  CNT-CD-DIFF-SIGN        PIC X(01).
+001690      05  CNT-CD-DIFF-HH          PIC 9(02).
+001700      05  CNT-CD-DIFF-MM          PIC 9(02).
+001710  01  CNT-START-STAMP.
+001720      05  CNT-START-DATE          PIC 9(08).
+001730      05  CNT-START-TIME          PIC 9(06).
+001735  77  CNT-START-HUNDREDTHS        PIC 9(02).
+001740  01  CNT-END-STAMP.
+001750      05  CNT-END-DATE            PIC 9(08).
+001760      05  CNT-END-TIME            PIC 9(06).
+001765  77  CNT-END-HUNDREDTHS          PIC 9(02).
+001770  77  CNT-START-HH                PIC 9(02).
+001780  77  CNT-START-MM                PIC 9(02).
+001790  77  CNT-START-SS                PIC 9(02).
+001800  77  CNT-START-REM               PIC 9(04).
+001810  77  CNT-END-HH                  PIC 9(02).
+001820  77  CNT-END-MM                  PIC 9(02).
+001830  77  CNT-END-SS                  PIC 9(02).
+001840  77  CNT-END-REM                 PIC 9(04).
+001850  77  CNT-START-TOTAL-SECS        PIC 9(09) COMP.
+001860  77  CNT-END-TOTAL-SECS          PIC 9(09) COMP.
+001862  77  CNT-START-DAYNO             PIC 9(09) COMP.
+001864  77  CNT-END-DAYNO               PIC 9(09) COMP.
+001866  77  CNT-DAYS-ELAPSED            PIC S9(09) COMP.
+001868  77  CNT-WHOLE-SECS-DIFF         PIC S9(09) COMP.
+001870  77  CNT-ELAPSED-SECONDS         PIC S9(09)V99 COMP-3.
+001880  77  CNT-ELAPSED-DISPLAY         PIC ---,---,--9.99.
+001890  77  CNT-RATE-DISPLAY            PIC Z(12)9.99.
+001900
+001910  PROCEDURE DIVISION.
+001920
+001930* ****************************************************************
+001940* * 0000-MAINLINE - TOP LEVEL CONTROL FOR ALL RUN MODES
+001950* ****************************************************************
+001960  0000-MAINLINE.
+001970      PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001980      IF CNT-MULTI-MODE
+001990          PERFORM 2000-PROCESS-DRIVING-FILE THRU 2000-EXIT
+002000      ELSE
+002010          IF CNT-LOOP-MODE
+002020              PERFORM 3000-PROCESS-SYSIN-LOOP THRU 3000-EXIT
+002030          ELSE
+002040              PERFORM 4000-SINGLE-RUN THRU 4000-EXIT
+002050          END-IF
+002060      END-IF.
+002070      PERFORM 8000-TERMINATE THRU 8000-EXIT.
+002080      GO TO 9999-EXIT.
+002090  0000-EXIT.
+002100      EXIT.
+002110
+002120* ****************************************************************
+002130* * 1000-INITIALIZE - PARM, TARGET SOURCE, RESTART, OPEN RPTOUT
+002140* ****************************************************************
+002150  1000-INITIALIZE.
+002160      MOVE FUNCTION CURRENT-DATE TO CNT-CURRENT-DATE-FIELDS.
+002170      MOVE CNT-CD-DATE TO CNT-START-DATE.
+002180      MOVE CNT-CD-TIME TO CNT-START-TIME.
+002185      MOVE CNT-CD-HUNDREDTHS TO CNT-START-HUNDREDTHS.
+002190      DISPLAY "JOBNAME" UPON ENVIRONMENT-NAME.
+002200      ACCEPT CNT-JOBNAME FROM ENVIRONMENT-VALUE.
+002210      DISPLAY "STEPNAME" UPON ENVIRONMENT-NAME.
+002220      ACCEPT CNT-STEPNAME FROM ENVIRONMENT-VALUE.
+002230      IF CNT-JOBNAME = SPACES
+002240          MOVE "COUNT" TO CNT-JOBNAME
+002250      END-IF.
+002260      IF CNT-STEPNAME = SPACES
+002270          MOVE "STEP1" TO CNT-STEPNAME
+002280      END-IF.
+002290      ACCEPT CNT-PARM-TEXT FROM COMMAND-LINE.
+002300      PERFORM 1100-PARSE-PARM THRU 1100-EXIT.
+002310      IF NOT CNT-PARM-TARGET-FOUND
+002320          PERFORM 1200-READ-CNTLIN THRU 1200-EXIT
+002330      END-IF.
+002340      IF NOT CNT-MULTI-MODE AND NOT CNT-LOOP-MODE
+002342          PERFORM 1300-READ-RESTART THRU 1300-EXIT
+002344          PERFORM 1400-VALIDATE-TARGET THRU 1400-EXIT
+002347      END-IF.
+002350      OPEN OUTPUT RPTOUT-FILE.
+002352      IF RPTOUT-STATUS NOT = "00"
+002354          DISPLAY "COUNT - UNABLE TO OPEN RPTOUT, STATUS "
+002356              RPTOUT-STATUS
+002358          MOVE 16 TO RETURN-CODE
+002359          GO TO 9999-EXIT
+002360      END-IF.
+002361  1000-EXIT.
+002370      EXIT.
+002380
+002390* ****************************************************************
+002400* * 1100-PARSE-PARM - SPLIT PARM INTO TOKENS, RECOGNIZE SWITCHES
+002410* ****************************************************************
+002420  1100-PARSE-PARM.
+002430      MOVE SPACES TO CNT-PARM-TOKENS.
+002440      UNSTRING CNT-PARM-TEXT DELIMITED BY ALL SPACE OR ","
+002450          INTO CNT-PARM-TOK(1) CNT-PARM-TOK(2) CNT-PARM-TOK(3)
+002460               CNT-PARM-TOK(4) CNT-PARM-TOK(5) CNT-PARM-TOK(6)
+002470               CNT-PARM-TOK(7) CNT-PARM-TOK(8)
+002480      END-UNSTRING.
+002490      PERFORM 1110-CHECK-TOKEN THRU 1110-EXIT
+002500          VARYING CNT-PARM-IX FROM 1 BY 1
+002510          UNTIL CNT-PARM-IX > 8.
+002520  1100-EXIT.
+002530      EXIT.
+002540
+002550  1110-CHECK-TOKEN.
+002560      IF CNT-PARM-TOK(CNT-PARM-IX) = "DOWN"
+002570          MOVE "Y" TO CNT-DOWN-SW
+002580      END-IF.
+002590      IF CNT-PARM-TOK(CNT-PARM-IX) = "FAST"
+002600          MOVE "Y" TO CNT-FAST-SW
+002610      END-IF.
+002620      IF CNT-PARM-TOK(CNT-PARM-IX) = "MULTI"
+002630          MOVE "Y" TO CNT-MULTI-SW
+002640      END-IF.
+002650      IF CNT-PARM-TOK(CNT-PARM-IX) = "LOOP"
+002660          MOVE "Y" TO CNT-LOOP-SW
+002670      END-IF.
+002680      MOVE FUNCTION TEST-NUMVAL(CNT-PARM-TOK(CNT-PARM-IX))
+002690          TO CNT-NUMVAL-CHK.
+002700      IF CNT-NUMVAL-CHK = 0
+002710          MOVE FUNCTION NUMVAL(CNT-PARM-TOK(CNT-PARM-IX))
+002720              TO CNT-TARGET
+002730          MOVE "Y" TO CNT-PARM-TARGET-SW
+002740      END-IF.
+002750  1110-EXIT.
+002760      EXIT.
+002770
+002780* ****************************************************************
+002790* * 1200-READ-CNTLIN - PICK UP TARGET FROM THE CONTROL FILE
+002800* ****************************************************************
+002810  1200-READ-CNTLIN.
+002820      OPEN INPUT CNTLIN-FILE.
+002830      IF CNTLIN-STATUS = "00"
+002840          READ CNTLIN-FILE
+002850              AT END
+002860                  CONTINUE
+002870          END-READ
+002880          IF CNTLIN-STATUS = "00"
+002890              MOVE CNTLIN-TARGET TO CNT-TARGET
+002900          END-IF
+002910          CLOSE CNTLIN-FILE
+002920      END-IF.
+002930  1200-EXIT.
+002940      EXIT.
+002950
+002960* ****************************************************************
+002970* * 1300-READ-RESTART - RESUME A PRIOR CHECKPOINT, IF ONE EXISTS
+002980* ****************************************************************
+002990  1300-READ-RESTART.
+003000      OPEN INPUT RESTART-FILE.
+003010      IF RESTART-STATUS = "00"
+003020          READ RESTART-FILE
+003030              AT END
+003040                  CONTINUE
+003050          END-READ
+003060          IF RESTART-STATUS = "00"
+003070              AND RESTART-TARGET NOT = 0
+003075              AND RESTART-TARGET = CNT-TARGET
+003080              MOVE RESTART-I TO CNT-I
+003090              MOVE "Y" TO CNT-RESTART-SW
+003120              MOVE RESTART-DOWN-SW TO CNT-DOWN-SW
+003150          END-IF
+003160          CLOSE RESTART-FILE
+003170      END-IF.
+003180  1300-EXIT.
+003190      EXIT.
+003200
+003205* ****************************************************************
+003206* * 1400-VALIDATE-TARGET - REJECT A MISSING OR NON-NUMERIC TARGET
+003207* ****************************************************************
+003208  1400-VALIDATE-TARGET.
+003209      IF CNT-TARGET = 0
+003210          DISPLAY "COUNT - NO VALID NUMERIC TARGET SUPPLIED"
+003211          MOVE 8 TO RETURN-CODE
+003212          GO TO 9999-EXIT
+003213      END-IF.
+003214  1400-EXIT.
+003215      EXIT.
+003216
+003210* ****************************************************************
+003220* * 2000-PROCESS-DRIVING-FILE - MULTI MODE, ONE LINE PER ENTRY
+003230* ****************************************************************
+003240  2000-PROCESS-DRIVING-FILE.
+003250      OPEN INPUT DRVIN-FILE.
+003260      IF DRVIN-STATUS NOT = "00"
+003270          DISPLAY "COUNT - UNABLE TO OPEN DRVIN, STATUS "
+003280              DRVIN-STATUS
+003290          MOVE 16 TO RETURN-CODE
+003295          PERFORM 8000-TERMINATE THRU 8000-EXIT
+003300          GO TO 9999-EXIT
+003310      END-IF.
+003315      MOVE "Y" TO CNT-DRVIN-OPEN-SW.
+003320      PERFORM 2100-READ-DRVIN THRU 2100-EXIT.
+003330      PERFORM 2200-PROCESS-DRVIN-ENTRY THRU 2200-EXIT
+003340          UNTIL DRVIN-EOF.
+003350      CLOSE DRVIN-FILE.
+003355      MOVE "N" TO CNT-DRVIN-OPEN-SW.
+003360  2000-EXIT.
+003370      EXIT.
+003380
+003390  2100-READ-DRVIN.
+003400      READ DRVIN-FILE
+003410          AT END
+003420              CONTINUE
+003430      END-READ.
+003440  2100-EXIT.
+003450      EXIT.
+003460
+003470  2200-PROCESS-DRVIN-ENTRY.
+003471      MOVE DRVIN-FILE-ID TO CNT-CURRENT-FILE-ID.
+003472      MOVE FUNCTION TEST-NUMVAL(DRVIN-TARGET-X) TO CNT-NUMVAL-CHK.
+003473      IF CNT-NUMVAL-CHK NOT = 0
+003474          DISPLAY "COUNT - DRVIN ENTRY NOT NUMERIC, SKIPPED: "
+003475              CNT-CURRENT-FILE-ID
+003476          MOVE 8 TO RETURN-CODE
+003477      ELSE
+003478          MOVE DRVIN-TARGET TO CNT-TARGET
+003500          MOVE "N" TO CNT-RESTART-SW
+003510          MOVE 0 TO CNT-I
+003520          MOVE 0 TO CNT-CHECKPOINT-CTR
+003530          PERFORM 5000-COUNT-LOOP THRU 5000-EXIT
+003540          PERFORM 7000-WRITE-REPORT THRU 7000-EXIT
+003550          MOVE CNT-I TO CNT-RESULT
+003560          DISPLAY "FILE=" CNT-CURRENT-FILE-ID
+003570              " TARGET=" CNT-TARGET " RESULT=" CNT-RESULT
+003580          PERFORM 7500-CHECK-RESULT THRU 7500-EXIT
+003600      END-IF.
+003610      PERFORM 2100-READ-DRVIN THRU 2100-EXIT.
+003620  2200-EXIT.
+003630      EXIT.
+003640
+003650* ****************************************************************
+003660* * 3000-PROCESS-SYSIN-LOOP - AD HOC TARGETS UNTIL SENTINEL/EOF
+003670* ****************************************************************
+003680  3000-PROCESS-SYSIN-LOOP.
+003690      OPEN INPUT SYSIN-FILE.
+003700      IF SYSIN-STATUS NOT = "00"
+003710          DISPLAY "COUNT - UNABLE TO OPEN SYSIN, STATUS "
+003720              SYSIN-STATUS
+003730          MOVE 16 TO RETURN-CODE
+003735          PERFORM 8000-TERMINATE THRU 8000-EXIT
+003740          GO TO 9999-EXIT
+003750      END-IF.
+003755      MOVE "Y" TO CNT-SYSIN-OPEN-SW.
+003760      PERFORM 3100-READ-SYSIN THRU 3100-EXIT.
+003770      PERFORM 3200-PROCESS-SYSIN-ENTRY THRU 3200-EXIT
+003780          UNTIL SYSIN-EOF OR SYSIN-SENTINEL-COND.
+003790      CLOSE SYSIN-FILE.
+003795      MOVE "N" TO CNT-SYSIN-OPEN-SW.
+003800  3000-EXIT.
+003810      EXIT.
+003820
+003830  3100-READ-SYSIN.
+003840      READ SYSIN-FILE
+003850          AT END
+003860              CONTINUE
+003870      END-READ.
+003880  3100-EXIT.
+003890      EXIT.
+003900
+003910  3200-PROCESS-SYSIN-ENTRY.
+003911      MOVE "SYSIN" TO CNT-CURRENT-FILE-ID.
+003912      MOVE FUNCTION TEST-NUMVAL(SYSIN-TARGET) TO CNT-NUMVAL-CHK.
+003913      IF CNT-NUMVAL-CHK NOT = 0
+003914          DISPLAY "COUNT - SYSIN ENTRY NOT NUMERIC, SKIPPED: "
+003915              SYSIN-TARGET
+003916          MOVE 8 TO RETURN-CODE
+003917      ELSE
+003918          MOVE FUNCTION NUMVAL(SYSIN-TARGET) TO CNT-TARGET
+003919          MOVE "N" TO CNT-RESTART-SW
+003920          MOVE 0 TO CNT-I
+003921          MOVE 0 TO CNT-CHECKPOINT-CTR
+003922          PERFORM 5000-COUNT-LOOP THRU 5000-EXIT
+003923          PERFORM 7000-WRITE-REPORT THRU 7000-EXIT
+003924          MOVE CNT-I TO CNT-RESULT
+003925          DISPLAY "TARGET=" CNT-TARGET " RESULT=" CNT-RESULT
+003926          PERFORM 7500-CHECK-RESULT THRU 7500-EXIT
+003929      END-IF.
+003930      PERFORM 3100-READ-SYSIN THRU 3100-EXIT.
+004000  3200-EXIT.
+004010      EXIT.
+004020
+004030* ****************************************************************
+004040* * 4000-SINGLE-RUN - NORMAL ONE-SHOT COUNT, PARM OR CNTLIN TARGET
+004050* ****************************************************************
+004060  4000-SINGLE-RUN.
+004070      PERFORM 5000-COUNT-LOOP THRU 5000-EXIT.
+004075      PERFORM 6100-CLEAR-CHECKPOINT THRU 6100-EXIT.
+004080      PERFORM 7000-WRITE-REPORT THRU 7000-EXIT.
+004090      PERFORM 7500-CHECK-RESULT THRU 7500-EXIT.
+004100      MOVE CNT-I TO CNT-RESULT.
+004110      DISPLAY "RESULT = " CNT-RESULT.
+004120  4000-EXIT.
+004130      EXIT.
+004140
+004150* ****************************************************************
+004160* * 5000-COUNT-LOOP - DRIVE THE UP OR DOWN COUNT TO COMPLETION
+004170* ****************************************************************
+004180  5000-COUNT-LOOP.
+004190      IF NOT CNT-RESTART-FOUND
+004200          IF CNT-DOWN-MODE
+004210              MOVE CNT-TARGET TO CNT-I
+004220          ELSE
+004230              MOVE 0 TO CNT-I
+004240          END-IF
+004250      END-IF.
+004260      IF CNT-DOWN-MODE
+004270          MOVE 0 TO CNT-EXPECTED
+004280          PERFORM 5100-COUNT-DOWN-STEP THRU 5100-EXIT
+004290              UNTIL CNT-I = 0
+004300      ELSE
+004310          MOVE CNT-TARGET TO CNT-EXPECTED
+004320          PERFORM 5200-COUNT-UP-STEP THRU 5200-EXIT
+004330              UNTIL CNT-I >= CNT-TARGET
+004340      END-IF.
+004350  5000-EXIT.
+004360      EXIT.
+004370
+004380*     CBL_OR SIMULATES THE VOLUME-COUNT BUSY WORK A REAL COUNTING
+004385*     STEP PERFORMS. IT IS CALLED AGAINST CNT-OR-WORK, A DEDICATED
+004390*     FIELD SET ASIDE FOR THAT PURPOSE, NEVER AGAINST THE LIVE
+004392*     COUNTER, SO THE BUSY WORK CANNOT DISTURB THE ACTUAL COUNT.
+004400  5100-COUNT-DOWN-STEP.
+004410      SUBTRACT 1 FROM CNT-I
+004420          ON SIZE ERROR
+004430              DISPLAY "COUNT - COUNTER UNDERFLOW, RUN TERMINATED"
+004440              MOVE 16 TO RETURN-CODE
+004445              PERFORM 8000-TERMINATE THRU 8000-EXIT
+004450              GO TO 9999-EXIT
+004460      END-SUBTRACT.
+004465      IF NOT CNT-FAST-MODE
+004466          CALL "CBL_OR" USING 1 CNT-OR-WORK BY VALUE CNT-LEN
+004467              RETURNING CNT-OR-RESULT
+004468          END-CALL
+004469      END-IF.
+004470      ADD 1 TO CNT-ITER-COUNT.
+004480      IF NOT CNT-MULTI-MODE AND NOT CNT-LOOP-MODE
+004485          ADD 1 TO CNT-CHECKPOINT-CTR
+004490          IF CNT-CHECKPOINT-CTR >= CNT-CHECKPOINT-N
+004500              PERFORM 6000-WRITE-CHECKPOINT THRU 6000-EXIT
+004510              MOVE 0 TO CNT-CHECKPOINT-CTR
+004515          END-IF
+004520      END-IF.
+004530  5100-EXIT.
+004540      EXIT.
+004550
+004560  5200-COUNT-UP-STEP.
+004570      ADD 1 TO CNT-I
+004580          ON SIZE ERROR
+004590              DISPLAY "COUNT - COUNTER OVERFLOW, RUN TERMINATED"
+004600              MOVE 16 TO RETURN-CODE
+004605              PERFORM 8000-TERMINATE THRU 8000-EXIT
+004610              GO TO 9999-EXIT
+004620      END-ADD.
+004630      IF NOT CNT-FAST-MODE
+004640          CALL "CBL_OR" USING 1 CNT-OR-WORK BY VALUE CNT-LEN
+004650              RETURNING CNT-OR-RESULT
+004660          END-CALL
+004670      END-IF.
+004680      ADD 1 TO CNT-ITER-COUNT.
+004690      IF NOT CNT-MULTI-MODE AND NOT CNT-LOOP-MODE
+004695          ADD 1 TO CNT-CHECKPOINT-CTR
+004700          IF CNT-CHECKPOINT-CTR >= CNT-CHECKPOINT-N
+004710              PERFORM 6000-WRITE-CHECKPOINT THRU 6000-EXIT
+004715              MOVE 0 TO CNT-CHECKPOINT-CTR
+004718          END-IF
+004720      END-IF.
+004740  5200-EXIT.
+004750      EXIT.
+004760
+004770* ****************************************************************
+004780* * 6000-WRITE-CHECKPOINT - REWRITE THE RESTART FILE EVERY N ITER
+004790* ****************************************************************
+004800  6000-WRITE-CHECKPOINT.
+004810      MOVE CNT-I TO RESTART-I.
+004820      MOVE CNT-TARGET TO RESTART-TARGET.
+004830      MOVE CNT-DOWN-SW TO RESTART-DOWN-SW.
+004840      OPEN OUTPUT RESTART-FILE.
+004850      WRITE RESTART-RECORD.
+004852      IF RESTART-STATUS NOT = "00"
+004854          DISPLAY "COUNT - UNABLE TO WRITE RESTART, STATUS "
+004856              RESTART-STATUS
+004858          MOVE 16 TO RETURN-CODE
+004860          PERFORM 8000-TERMINATE THRU 8000-EXIT
+004862          GO TO 9999-EXIT
+004864      END-IF.
+004870      CLOSE RESTART-FILE.
+004872  6000-EXIT.
+004874      EXIT.
+004876
+004878* ****************************************************************
+004880* * 6100-CLEAR-CHECKPOINT - DROP A COMPLETED RUN'S CHECKPOINT DATA
+004882* ****************************************************************
+004884  6100-CLEAR-CHECKPOINT.
+004886      OPEN OUTPUT RESTART-FILE.
+004888      CLOSE RESTART-FILE.
+004890      MOVE "N" TO CNT-RESTART-SW.
+004892  6100-EXIT.
+004894      EXIT.
+004895
+004900* ****************************************************************
+004910* * 7000-WRITE-REPORT - ONE FIXED-WIDTH AUDIT LINE TO RPTOUT
+004920* ****************************************************************
+004930  7000-WRITE-REPORT.
+004940      STRING CNT-START-DATE(1:4) "-" CNT-START-DATE(5:2) "-"
+004950          CNT-START-DATE(7:2) DELIMITED BY SIZE
+004960          INTO CNT-RUN-DATE-DISPLAY
+004970      END-STRING.
+004980      MOVE CNT-RUN-DATE-DISPLAY TO RPT-RUN-DATE.
+004990      MOVE CNT-JOBNAME TO RPT-JOBNAME.
+005000      MOVE CNT-STEPNAME TO RPT-STEPNAME.
+005010      MOVE CNT-CURRENT-FILE-ID TO RPT-FILE-ID.
+005020      MOVE CNT-TARGET TO RPT-TARGET.
+005030      MOVE CNT-I TO RPT-RESULT.
+005040      IF CNT-I = CNT-EXPECTED
+005050          MOVE "OK" TO RPT-STATUS
+005060      ELSE
+005070          MOVE "DIFF" TO RPT-STATUS
+005080      END-IF.
+005082      WRITE RPTOUT-RECORD.
+005084      IF RPTOUT-STATUS NOT = "00"
+005086          DISPLAY "COUNT - UNABLE TO WRITE RPTOUT, STATUS "
+005088              RPTOUT-STATUS
+005090          MOVE 16 TO RETURN-CODE
+005092          PERFORM 8000-TERMINATE THRU 8000-EXIT
+005094          GO TO 9999-EXIT
+005096      END-IF.
+005100  7000-EXIT.
+005110      EXIT.
+005120
+005130* ****************************************************************
+005140* * 7500-CHECK-RESULT - NON-ZERO RETURN-CODE WHEN RESULT NE TARGET
+005150* ****************************************************************
+005160  7500-CHECK-RESULT.
+005170      IF CNT-I NOT = CNT-EXPECTED
+005180          DISPLAY "COUNT - WARNING, RESULT DOES NOT EQUAL TARGET"
+005190          MOVE 4 TO RETURN-CODE
+005200      END-IF.
+005210  7500-EXIT.
+005220      EXIT.
+005230
+005240* ****************************************************************
+005250* * 8000-TERMINATE - CLOSE FILES, STOP RUN
+005260* ****************************************************************
+005270  8000-TERMINATE.
+005280      MOVE FUNCTION CURRENT-DATE TO CNT-CURRENT-DATE-FIELDS.
+005290      MOVE CNT-CD-DATE TO CNT-END-DATE.
+005300      MOVE CNT-CD-TIME TO CNT-END-TIME.
+005305      MOVE CNT-CD-HUNDREDTHS TO CNT-END-HUNDREDTHS.
+005310      PERFORM 8100-COMPUTE-ELAPSED THRU 8100-EXIT.
+005312      IF CNT-DRVIN-OPEN
+005314          CLOSE DRVIN-FILE
+005316          MOVE "N" TO CNT-DRVIN-OPEN-SW
+005318      END-IF.
+005319      IF CNT-SYSIN-OPEN
+005321          CLOSE SYSIN-FILE
+005323          MOVE "N" TO CNT-SYSIN-OPEN-SW
+005325      END-IF.
+005320      CLOSE RPTOUT-FILE.
+005330  8000-EXIT.
+005340      EXIT.
+005350
+005360  8100-COMPUTE-ELAPSED.
+005370      DIVIDE CNT-START-TIME BY 10000
+005380          GIVING CNT-START-HH REMAINDER CNT-START-REM.
+005390      DIVIDE CNT-START-REM BY 100
+005400          GIVING CNT-START-MM REMAINDER CNT-START-SS.
+005410      DIVIDE CNT-END-TIME BY 10000
+005420          GIVING CNT-END-HH REMAINDER CNT-END-REM.
+005430      DIVIDE CNT-END-REM BY 100
+005440          GIVING CNT-END-MM REMAINDER CNT-END-SS.
+005450      COMPUTE CNT-START-TOTAL-SECS =
+005460          (CNT-START-HH * 3600) + (CNT-START-MM * 60)
+005470          + CNT-START-SS.
+005480      COMPUTE CNT-END-TOTAL-SECS =
+005490          (CNT-END-HH * 3600) + (CNT-END-MM * 60) + CNT-END-SS.
+005500      COMPUTE CNT-START-DAYNO =
+005502          FUNCTION INTEGER-OF-DATE(CNT-START-DATE).
+005505      COMPUTE CNT-END-DAYNO =
+005507          FUNCTION INTEGER-OF-DATE(CNT-END-DATE).
+005510      COMPUTE CNT-DAYS-ELAPSED = CNT-END-DAYNO - CNT-START-DAYNO.
+005515      COMPUTE CNT-END-TOTAL-SECS =
+005517          CNT-END-TOTAL-SECS + (CNT-DAYS-ELAPSED * 86400).
+005525      COMPUTE CNT-WHOLE-SECS-DIFF =
+005526          CNT-END-TOTAL-SECS - CNT-START-TOTAL-SECS.
+005530      COMPUTE CNT-ELAPSED-SECONDS =
+005535          CNT-WHOLE-SECS-DIFF +
+005537          ((CNT-END-HUNDREDTHS - CNT-START-HUNDREDTHS) / 100).
+005550      IF CNT-ELAPSED-SECONDS = 0
+005560          MOVE .01 TO CNT-ELAPSED-SECONDS
+005570      END-IF.
+005580      MOVE CNT-ELAPSED-SECONDS TO CNT-ELAPSED-DISPLAY.
+005590      COMPUTE CNT-RATE-DISPLAY ROUNDED =
+005600          CNT-ITER-COUNT / CNT-ELAPSED-SECONDS.
+005610      DISPLAY "ELAPSED SECONDS = " CNT-ELAPSED-DISPLAY.
+005620      DISPLAY "ITERATIONS/SEC  = " CNT-RATE-DISPLAY.
+005630  8100-EXIT.
+005640      EXIT.
+005650
+005660* ****************************************************************
+005670* * 9999-EXIT - SINGLE PROGRAM EXIT POINT
+005680* ****************************************************************
+005690  9999-EXIT.
+005700      STOP RUN.
